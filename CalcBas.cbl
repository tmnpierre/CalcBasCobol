@@ -13,35 +13,144 @@
        PROGRAM-ID. CalcBas.
        AUTHOR. Pierre.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *    Journal de calcul : trace chaque opération effectuée afin
+      *    de pouvoir rapprocher un chiffre contesté plus tard.
+           SELECT CALCLOG ASSIGN TO CALCLOG
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CALCLOG-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  CALCLOG
+           RECORDING MODE IS F.
+       01  CALCLOG-RECORD.
+           05 CL-TIMESTAMP    PIC X(14).
+           05 CL-SEP1         PIC X(01) VALUE SPACE.
+           05 CL-NUM1         PIC S9(5)V99 SIGN IS TRAILING SEPARATE.
+           05 CL-SEP2         PIC X(01) VALUE SPACE.
+           05 CL-NUM2         PIC S9(5)V99 SIGN IS TRAILING SEPARATE.
+           05 CL-SEP3         PIC X(01) VALUE SPACE.
+           05 CL-OPERATION    PIC X(01).
+           05 CL-SEP4         PIC X(01) VALUE SPACE.
+           05 CL-RESULT       PIC S9(5)V99 SIGN IS TRAILING SEPARATE.
+           05 CL-SEP5         PIC X(01) VALUE SPACE.
+           05 CL-STATUS       PIC X(09).
+
        WORKING-STORAGE SECTION.
-      
-      *    Variables pour les opérations.
-       01 WS-VARIABLES.
-           05 WS-NUM1        PIC 9(5).        
-           05 WS-NUM2        PIC 9(5).        
-           05 WS-RESULT      PIC 9(5)V99.     
-
-      *    Gestion de l'opération choisie par l'utilisateur.
-       01 WS-OPERATION      PIC X.            
-
-      *    Définition des opérations valides.
-           88 EXIT-PROGRAM      VALUE 'E'.        
-           88 ADDITION          VALUE 'A'.        
-           88 SUBTRACTION       VALUE 'S'.        
-           88 MULTIPLICATION    VALUE 'M'.        
-           88 DIV               VALUE 'D'.        
+
+      *    Code retour du dernier accès à CALCLOG. '35' en ouverture
+      *    signifie que le fichier n'existe pas encore (premier
+      *    lancement) : dans ce cas CALCLOG est créé via OPEN OUTPUT
+      *    au lieu d'être étendu. Tout autre statut non-zéro est une
+      *    erreur d'ouverture qui doit être signalée avant de
+      *    poursuivre (problème de DD, droits d'accès, etc.).
+       01 WS-CALCLOG-STATUS  PIC XX.
+
+      *    Indique si CALCLOG a été ouvert avec succès, afin que
+      *    0000-MAIN-STOP ne tente pas de le fermer s'il ne l'a
+      *    jamais été.
+       01 WS-CALCLOG-OPEN-SW PIC X VALUE 'N'.
+           88 WS-CALCLOG-OPEN    VALUE 'Y'.
+
+      *    WS-VARIABLES (opérandes/résultat) et WS-OPERATION (liste
+      *    des opérations valides) sont partagés via le copybook
+      *    CALCREC afin que CalcBat et les autres programmes de calcul
+      *    utilisent exactement la même disposition.
+           COPY CALCREC.
+
+      *    Zone d'édition utilisée pour afficher WS-RESULT avec son
+      *    signe (le signe d'un champ DISPLAY non-édité n'est pas
+      *    visible tel quel).
+       01 WS-RESULT-ED    PIC -(5)9.99.
+
+      *    Zone d'édition utilisée par SHOW-HISTORY-PARAGRAPH pour
+      *    afficher WH-NUM1/WH-NUM2 avec leur signe, au même titre que
+      *    WS-RESULT-ED pour WH-RESULT.
+       01 WS-NUM-ED       PIC -(5)9.99.
+
+      *    Zones de saisie brutes pour WS-NUM1/WS-NUM2, validées avant
+      *    d'être transférées dans les champs numériques ci-dessus.
+       01 WS-NUM1-INPUT     PIC X(09).
+       01 WS-NUM2-INPUT     PIC X(09).
+
+      *    Zone intermédiaire assez large pour recevoir FUNCTION NUMVAL
+      *    sans troncature, le temps de vérifier que la valeur saisie
+      *    tient dans WS-NUM1/WS-NUM2 (PIC S9(5)V99) avant de l'y
+      *    transférer.
+       01 WS-NUMVAL-CHECK   PIC S9(9)V99.
+
+      *    Indicateur de validité utilisé par les paragraphes de
+      *    validation de la saisie.
+       01 WS-VALID-SWITCH   PIC X VALUE 'N'.
+           88 WS-VALID          VALUE 'Y'.
+
+      *    Quotient intermédiaire utilisé par MODULUS-PARAGRAPH (seul
+      *    le reste, placé dans WS-RESULT, intéresse l'utilisateur).
+      *    Gardé entier (sans décimales) afin que DIVIDE tronque au
+      *    quotient entier avant d'en dériver le reste ; une image
+      *    décimale donnerait un "reste" calculé contre un quotient
+      *    arrondi au centième au lieu du quotient entier.
+       01 WS-QUOTIENT       PIC S9(7).
+
+      *    Compteurs de session pour le rapport de fin de session.
+       01 WS-SESSION-COUNTERS.
+           05 WS-COUNT-ADD       PIC 9(5) VALUE ZERO.
+           05 WS-COUNT-SUB       PIC 9(5) VALUE ZERO.
+           05 WS-COUNT-MUL       PIC 9(5) VALUE ZERO.
+           05 WS-COUNT-DIV       PIC 9(5) VALUE ZERO.
+           05 WS-COUNT-DIVZERO   PIC 9(5) VALUE ZERO.
+           05 WS-COUNT-MOD       PIC 9(5) VALUE ZERO.
+           05 WS-COUNT-EXP       PIC 9(5) VALUE ZERO.
+           05 WS-COUNT-PERCENT   PIC 9(5) VALUE ZERO.
+           05 WS-COUNT-OVERFLOW  PIC 9(5) VALUE ZERO.
+           05 WS-SUM-RESULT      PIC S9(7)V99 VALUE ZERO.
+
+      *    Zone d'édition pour l'affichage du total cumulé, plus
+      *    large que WS-RESULT-ED car il s'agit d'une somme.
+       01 WS-SUM-RESULT-ED  PIC -(7)9.99.
+
+      *    Historique des calculs de la session, rappelé via l'option
+      *    'H'. Alimenté en parallèle de chaque appel aux paragraphes
+      *    d'opération.
+       01 WS-HISTORY-COUNT  PIC 9(3) VALUE ZERO.
+       01 WS-HIST-IDX       PIC 9(3) VALUE ZERO.
+       01 WS-HISTORY-TABLE.
+           05 WS-HISTORY-ENTRY OCCURS 50 TIMES.
+               10 WH-NUM1        PIC S9(5)V99.
+               10 WH-OPERATION   PIC X.
+               10 WH-NUM2        PIC S9(5)V99.
+               10 WH-RESULT      PIC S9(5)V99.
 
        PROCEDURE DIVISION.
 
        0000-MAIN-START.
+      *    CALCLOG est auto-provisionné : statut '35' au premier
+      *    lancement signifie qu'il n'existe pas encore, auquel cas
+      *    on le crée via OPEN OUTPUT au lieu de l'étendre. Tout
+      *    autre statut non-zéro est signalé et la boucle de calcul
+      *    est sautée : sans CALCLOG, rien ne peut être journalisé
+      *    ni rapproché ultérieurement.
+           OPEN EXTEND CALCLOG
+           IF WS-CALCLOG-STATUS = '35'
+               OPEN OUTPUT CALCLOG
+           END-IF
+
+           IF WS-CALCLOG-STATUS = '00'
+               SET WS-CALCLOG-OPEN TO TRUE
+           ELSE
+               DISPLAY "CALCBAS: impossible d'ouvrir CALCLOG, statut "
+                   WS-CALCLOG-STATUS
+               MOVE 'E' TO WS-OPERATION
+           END-IF
+
            PERFORM UNTIL EXIT-PROGRAM
 
-               DISPLAY "Entrer le premier nombre: " WITH NO ADVANCING
-               ACCEPT WS-NUM1
+               PERFORM VALIDATE-NUM1-PARAGRAPH
 
-               DISPLAY "Entrer le deuxième nombre: " WITH NO ADVANCING
-               ACCEPT WS-NUM2
+               PERFORM VALIDATE-NUM2-PARAGRAPH
 
                DISPLAY "Choisir l'opération: " WITH NO ADVANCING
                ACCEPT WS-OPERATION
@@ -53,6 +162,10 @@
                    WHEN 'A'
                      IF WS-NUM1 = 1 AND WS-NUM2 = 1 THEN
                      DISPLAY "Le résultat est: 11"
+                     MOVE 11 TO WS-RESULT
+                     ADD 1 TO WS-COUNT-ADD
+                     PERFORM LOG-PARAGRAPH
+                     PERFORM RECORD-HISTORY-PARAGRAPH
                    ELSE
                      PERFORM ADDITION-PARAGRAPH
                    END-IF
@@ -64,14 +177,27 @@
                      PERFORM MULTIPLICATION-PARAGRAPH
 
                    WHEN 'D'
+                     PERFORM DIV-PARAGRAPH
+
+                   WHEN 'R'
                      IF WS-NUM2 = 0 THEN
                        DISPLAY "Erreur: Division par zéro."
+                       ADD 1 TO WS-COUNT-DIVZERO
                      ELSE
-                       PERFORM DIV-PARAGRAPH
+                       PERFORM MODULUS-PARAGRAPH
                      END-IF
 
+                   WHEN 'P'
+                     PERFORM EXPONENT-PARAGRAPH
+
+                   WHEN '%'
+                     PERFORM PERCENT-PARAGRAPH
+
+                   WHEN 'H'
+                     PERFORM SHOW-HISTORY-PARAGRAPH
+
                    WHEN 'E'
-                     CONTINUE 
+                     CONTINUE
 
                    WHEN OTHER
                      DISPLAY "Opération invalide. Veuillez réessayer."
@@ -82,26 +208,248 @@
       *    DISPLAY "Programme terminé."
 
        0000-MAIN-STOP.
+           PERFORM SUMMARY-PARAGRAPH
+           IF WS-CALCLOG-OPEN
+               CLOSE CALCLOG
+           END-IF
            STOP RUN.
 
 
+      *    Validation des saisies : redemande le nombre tant que la
+      *    valeur entrée n'est pas numérique.
+       VALIDATE-NUM1-PARAGRAPH.
+           MOVE 'N' TO WS-VALID-SWITCH
+           PERFORM UNTIL WS-VALID
+               DISPLAY "Entrer le premier nombre: " WITH NO ADVANCING
+               ACCEPT WS-NUM1-INPUT
+               IF FUNCTION TEST-NUMVAL(WS-NUM1-INPUT) = ZERO
+                   MOVE FUNCTION NUMVAL(WS-NUM1-INPUT)
+                       TO WS-NUMVAL-CHECK
+                   IF WS-NUMVAL-CHECK > 99999.99
+                       OR WS-NUMVAL-CHECK < -99999.99
+                       DISPLAY "Valeur hors limites (+/-99999.99)."
+                   ELSE
+                       MOVE WS-NUMVAL-CHECK TO WS-NUM1
+                       SET WS-VALID TO TRUE
+                   END-IF
+               ELSE
+                   DISPLAY "Valeur invalide, veuillez saisir un nombre."
+               END-IF
+           END-PERFORM.
+
+       VALIDATE-NUM2-PARAGRAPH.
+           MOVE 'N' TO WS-VALID-SWITCH
+           PERFORM UNTIL WS-VALID
+               DISPLAY "Entrer le deuxième nombre: " WITH NO ADVANCING
+               ACCEPT WS-NUM2-INPUT
+               IF FUNCTION TEST-NUMVAL(WS-NUM2-INPUT) = ZERO
+                   MOVE FUNCTION NUMVAL(WS-NUM2-INPUT)
+                       TO WS-NUMVAL-CHECK
+                   IF WS-NUMVAL-CHECK > 99999.99
+                       OR WS-NUMVAL-CHECK < -99999.99
+                       DISPLAY "Valeur hors limites (+/-99999.99)."
+                   ELSE
+                       MOVE WS-NUMVAL-CHECK TO WS-NUM2
+                       SET WS-VALID TO TRUE
+                   END-IF
+               ELSE
+                   DISPLAY "Valeur invalide, veuillez saisir un nombre."
+               END-IF
+           END-PERFORM.
+
       * Paragraphes des opérations mathématiques.
+      *    Chaque calcul porte une clause ON SIZE ERROR : en cas de
+      *    dépassement de capacité de WS-RESULT, le calcul est rejeté,
+      *    signalé à l'écran et journalisé au lieu d'afficher une
+      *    valeur tronquée silencieusement.
        ADDITION-PARAGRAPH.
-           ADD WS-NUM2 TO WS-NUM1 GIVING WS-RESULT.
-           DISPLAY "Le résultat de l'addition est: " WS-RESULT.
+           ADD WS-NUM2 TO WS-NUM1 GIVING WS-RESULT
+               ON SIZE ERROR
+                   DISPLAY "Erreur: dépassement sur l'addition."
+                   PERFORM OVERFLOW-LOG-PARAGRAPH
+               NOT ON SIZE ERROR
+                   MOVE WS-RESULT TO WS-RESULT-ED
+                   DISPLAY "Le résultat de l'addition est: "
+                       WS-RESULT-ED
+                   ADD 1 TO WS-COUNT-ADD
+                   PERFORM LOG-PARAGRAPH
+                   PERFORM RECORD-HISTORY-PARAGRAPH
+           END-ADD.
 
        SUBTRACTION-PARAGRAPH.
-           SUBTRACT WS-NUM2 FROM WS-NUM1 GIVING WS-RESULT.
-           DISPLAY "Le résultat de la soustraction est: " WS-RESULT.
+           SUBTRACT WS-NUM2 FROM WS-NUM1 GIVING WS-RESULT
+               ON SIZE ERROR
+                   DISPLAY "Erreur: dépassement sur la soustraction."
+                   PERFORM OVERFLOW-LOG-PARAGRAPH
+               NOT ON SIZE ERROR
+                   MOVE WS-RESULT TO WS-RESULT-ED
+                   DISPLAY "Le résultat de la soustraction est: "
+                       WS-RESULT-ED
+                   ADD 1 TO WS-COUNT-SUB
+                   PERFORM LOG-PARAGRAPH
+                   PERFORM RECORD-HISTORY-PARAGRAPH
+           END-SUBTRACT.
 
        MULTIPLICATION-PARAGRAPH.
-           MULTIPLY WS-NUM1 BY WS-NUM2 GIVING WS-RESULT.
-           DISPLAY "Le résultat de la multiplication est: " WS-RESULT.
+           MULTIPLY WS-NUM1 BY WS-NUM2 GIVING WS-RESULT
+               ON SIZE ERROR
+                   DISPLAY "Erreur: dépassement sur la multiplication."
+                   PERFORM OVERFLOW-LOG-PARAGRAPH
+               NOT ON SIZE ERROR
+                   MOVE WS-RESULT TO WS-RESULT-ED
+                   DISPLAY "Le résultat de la multiplication est: "
+                       WS-RESULT-ED
+                   ADD 1 TO WS-COUNT-MUL
+                   PERFORM LOG-PARAGRAPH
+                   PERFORM RECORD-HISTORY-PARAGRAPH
+           END-MULTIPLY.
 
        DIV-PARAGRAPH.
-           IF WS-NUM2 NOT = 0 THEN
+           IF WS-NUM2 = 0 THEN
+               DISPLAY "Erreur: Division par zéro."
+               ADD 1 TO WS-COUNT-DIVZERO
+           ELSE
                DIVIDE WS-NUM1 BY WS-NUM2 GIVING WS-RESULT
-               DISPLAY "Le résultat de la division est: " WS-RESULT
+                   ON SIZE ERROR
+                       DISPLAY "Erreur: dépassement sur la division."
+                       PERFORM OVERFLOW-LOG-PARAGRAPH
+                   NOT ON SIZE ERROR
+                       MOVE WS-RESULT TO WS-RESULT-ED
+                       DISPLAY "Le résultat de la division est: "
+                           WS-RESULT-ED
+                       ADD 1 TO WS-COUNT-DIV
+                       PERFORM LOG-PARAGRAPH
+                       PERFORM RECORD-HISTORY-PARAGRAPH
+               END-DIVIDE
+           END-IF.
+
+       MODULUS-PARAGRAPH.
+           DIVIDE WS-NUM1 BY WS-NUM2 GIVING WS-QUOTIENT
+               REMAINDER WS-RESULT
+               ON SIZE ERROR
+                   DISPLAY "Erreur: dépassement sur le modulo."
+                   PERFORM OVERFLOW-LOG-PARAGRAPH
+               NOT ON SIZE ERROR
+                   MOVE WS-RESULT TO WS-RESULT-ED
+                   DISPLAY "Le reste de la division est: "
+                       WS-RESULT-ED
+                   ADD 1 TO WS-COUNT-MOD
+                   PERFORM LOG-PARAGRAPH
+                   PERFORM RECORD-HISTORY-PARAGRAPH
+           END-DIVIDE.
+
+       EXPONENT-PARAGRAPH.
+           COMPUTE WS-RESULT = WS-NUM1 ** WS-NUM2
+               ON SIZE ERROR
+                   DISPLAY "Erreur: dépassement sur la puissance."
+                   PERFORM OVERFLOW-LOG-PARAGRAPH
+               NOT ON SIZE ERROR
+                   MOVE WS-RESULT TO WS-RESULT-ED
+                   DISPLAY "Le résultat de la puissance est: "
+                       WS-RESULT-ED
+                   ADD 1 TO WS-COUNT-EXP
+                   PERFORM LOG-PARAGRAPH
+                   PERFORM RECORD-HISTORY-PARAGRAPH
+           END-COMPUTE.
+
+      *    WS-NUM1 est le pourcentage appliqué à WS-NUM2
+      *    (ex: NUM1=10, NUM2=250 -> résultat 25, soit 10% de 250).
+       PERCENT-PARAGRAPH.
+           COMPUTE WS-RESULT = (WS-NUM1 * WS-NUM2) / 100
+               ON SIZE ERROR
+                   DISPLAY "Erreur: dépassement sur le pourcentage."
+                   PERFORM OVERFLOW-LOG-PARAGRAPH
+               NOT ON SIZE ERROR
+                   MOVE WS-RESULT TO WS-RESULT-ED
+                   DISPLAY "Le résultat du pourcentage est: "
+                       WS-RESULT-ED
+                   ADD 1 TO WS-COUNT-PERCENT
+                   PERFORM LOG-PARAGRAPH
+                   PERFORM RECORD-HISTORY-PARAGRAPH
+           END-COMPUTE.
+
+      *    Journalisation d'un calcul accepté, avec horodatage, sur
+      *    CALCLOG pour rapprochement ultérieur.
+       LOG-PARAGRAPH.
+           MOVE FUNCTION CURRENT-DATE(1:14) TO CL-TIMESTAMP
+           MOVE SPACE                       TO CL-SEP1 CL-SEP2 CL-SEP3
+                                                CL-SEP4 CL-SEP5
+           MOVE WS-NUM1                     TO CL-NUM1
+           MOVE WS-NUM2                     TO CL-NUM2
+           MOVE WS-OPERATION                TO CL-OPERATION
+           MOVE WS-RESULT                   TO CL-RESULT
+           MOVE "OK       "                 TO CL-STATUS
+           WRITE CALCLOG-RECORD
+           ADD WS-RESULT TO WS-SUM-RESULT
+               ON SIZE ERROR
+                   DISPLAY "Erreur: dépassement sur le total cumulé."
+           END-ADD.
+
+      *    Journalisation d'un calcul rejeté pour dépassement de
+      *    capacité : le résultat affiché est à zéro (WS-RESULT n'a
+      *    pas été modifié par la clause ON SIZE ERROR) et n'entre ni
+      *    dans le total cumulé ni dans les compteurs d'opérations.
+       OVERFLOW-LOG-PARAGRAPH.
+           MOVE FUNCTION CURRENT-DATE(1:14) TO CL-TIMESTAMP
+           MOVE SPACE                       TO CL-SEP1 CL-SEP2 CL-SEP3
+                                                CL-SEP4 CL-SEP5
+           MOVE WS-NUM1                     TO CL-NUM1
+           MOVE WS-NUM2                     TO CL-NUM2
+           MOVE WS-OPERATION                TO CL-OPERATION
+           MOVE ZERO                        TO CL-RESULT
+           MOVE "OVERFLOW "                 TO CL-STATUS
+           WRITE CALCLOG-RECORD
+           ADD 1 TO WS-COUNT-OVERFLOW.
+
+      *    Ajoute le calcul courant à l'historique de la session, afin
+      *    qu'il puisse être rappelé via l'option 'H'. Au-delà de
+      *    WS-HISTORY-TABLE OCCURS 50, les calculs les plus anciens ne
+      *    sont plus ajoutés mais restent dans CALCLOG.
+       RECORD-HISTORY-PARAGRAPH.
+           IF WS-HISTORY-COUNT < 50
+               ADD 1 TO WS-HISTORY-COUNT
+               MOVE WS-NUM1      TO WH-NUM1(WS-HISTORY-COUNT)
+               MOVE WS-OPERATION TO WH-OPERATION(WS-HISTORY-COUNT)
+               MOVE WS-NUM2      TO WH-NUM2(WS-HISTORY-COUNT)
+               MOVE WS-RESULT    TO WH-RESULT(WS-HISTORY-COUNT)
+           END-IF.
+
+      *    Affiche l'historique des calculs de la session en cours,
+      *    sans interrompre la boucle principale.
+       SHOW-HISTORY-PARAGRAPH.
+           IF WS-HISTORY-COUNT = ZERO
+               DISPLAY "Aucun calcul enregistré pour le moment."
            ELSE
-               DISPLAY "Erreur: Division par zéro."
-           END-IF.
\ No newline at end of file
+               DISPLAY "--- Historique de la session ---"
+               PERFORM VARYING WS-HIST-IDX FROM 1 BY 1
+                       UNTIL WS-HIST-IDX > WS-HISTORY-COUNT
+                   MOVE WH-NUM1(WS-HIST-IDX) TO WS-NUM-ED
+                   DISPLAY WS-HIST-IDX ": " WS-NUM-ED
+                       " " WH-OPERATION(WS-HIST-IDX) " "
+                       WITH NO ADVANCING
+                   MOVE WH-NUM2(WS-HIST-IDX) TO WS-NUM-ED
+                   DISPLAY WS-NUM-ED " = " WITH NO ADVANCING
+                   MOVE WH-RESULT(WS-HIST-IDX) TO WS-RESULT-ED
+                   DISPLAY WS-RESULT-ED
+               END-PERFORM
+               DISPLAY "---------------------------------".
+
+      *    Rapport de fin de session affiché avant l'arrêt du
+      *    programme : nombre de calculs par opération, nombre de
+      *    divisions par zéro interceptées et total cumulé des
+      *    résultats de la session.
+       SUMMARY-PARAGRAPH.
+           MOVE WS-SUM-RESULT TO WS-SUM-RESULT-ED
+           DISPLAY " "
+           DISPLAY "--- Récapitulatif de la session ---"
+           DISPLAY "Additions        : " WS-COUNT-ADD
+           DISPLAY "Soustractions    : " WS-COUNT-SUB
+           DISPLAY "Multiplications  : " WS-COUNT-MUL
+           DISPLAY "Divisions        : " WS-COUNT-DIV
+           DISPLAY "Divisions par 0  : " WS-COUNT-DIVZERO
+           DISPLAY "Modulos          : " WS-COUNT-MOD
+           DISPLAY "Puissances       : " WS-COUNT-EXP
+           DISPLAY "Pourcentages     : " WS-COUNT-PERCENT
+           DISPLAY "Dépassements     : " WS-COUNT-OVERFLOW
+           DISPLAY "Total des résultats: " WS-SUM-RESULT-ED
+           DISPLAY "------------------------------------".
