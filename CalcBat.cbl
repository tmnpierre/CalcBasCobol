@@ -0,0 +1,237 @@
+      *    *************************************************************
+      *    PROGRAMME DE CALCUL BASIQUE - MODE BATCH
+      *    Variante batch de CalcBas : au lieu d'interroger l'opérateur
+      *    au terminal, ce programme lit les triplets NUM1/NUM2/
+      *    OPERATION depuis le fichier séquentiel CALCIN, exécute
+      *    l'opération demandée via les mêmes paragraphes de calcul
+      *    qu'en mode interactif, et écrit WS-RESULT sur le fichier
+      *    CALCOUT pour chaque enregistrement traité. Destiné à être
+      *    soumis en job batch (voir CALCBAT.JCL) plutôt que surveillé
+      *    à l'écran.
+      *    *************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CalcBat.
+       AUTHOR. Pierre.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CALCIN  ASSIGN TO CALCIN
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CALCIN-STATUS.
+           SELECT CALCOUT ASSIGN TO CALCOUT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CALCOUT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CALCIN
+           RECORDING MODE IS F.
+       01  CALCIN-RECORD.
+           05 CI-NUM1        PIC S9(5)V99 SIGN IS TRAILING SEPARATE.
+           05 CI-NUM2        PIC S9(5)V99 SIGN IS TRAILING SEPARATE.
+           05 CI-OPERATION   PIC X.
+           05 FILLER         PIC X(04).
+
+       FD  CALCOUT
+           RECORDING MODE IS F.
+       01  CALCOUT-RECORD.
+           05 CO-NUM1        PIC S9(5)V99 SIGN IS TRAILING SEPARATE.
+           05 CO-NUM2        PIC S9(5)V99 SIGN IS TRAILING SEPARATE.
+           05 CO-OPERATION   PIC X.
+           05 CO-RESULT      PIC S9(5)V99 SIGN IS TRAILING SEPARATE.
+           05 CO-STATUS      PIC X(09).
+
+       WORKING-STORAGE SECTION.
+
+      *    WS-VARIABLES et WS-OPERATION proviennent du copybook CALCREC
+      *    partagé avec CalcBas afin que les deux programmes utilisent
+      *    exactement la même disposition de champs.
+           COPY CALCREC.
+
+      *    Codes retour des ouvertures CALCIN/CALCOUT. En job batch
+      *    sans opérateur, un DD manquant doit produire un message
+      *    diagnosticable en SYSOUT plutôt qu'un abend runtime brut.
+       01 WS-CALCIN-STATUS   PIC XX.
+       01 WS-CALCOUT-STATUS  PIC XX.
+
+      *    Mémorisent si CALCIN/CALCOUT ont réellement été ouverts,
+      *    car WS-CALCIN-STATUS est réutilisé par chaque READ et ne
+      *    reflète plus le résultat de l'OPEN une fois la lecture
+      *    commencée.
+       01 WS-CALCIN-OPEN-SW  PIC X VALUE 'N'.
+           88 WS-CALCIN-OPEN     VALUE 'Y'.
+       01 WS-CALCOUT-OPEN-SW PIC X VALUE 'N'.
+           88 WS-CALCOUT-OPEN    VALUE 'Y'.
+
+       01 WS-EOF-SWITCH      PIC X VALUE 'N'.
+           88 WS-EOF             VALUE 'Y'.
+
+      *    Quotient intermédiaire utilisé par MODULUS-PARAGRAPH (seul
+      *    le reste, placé dans WS-RESULT, intéresse le fichier de
+      *    sortie). Gardé entier afin que DIVIDE tronque au quotient
+      *    entier avant d'en dériver le reste, comme dans CalcBas.
+       01 WS-QUOTIENT        PIC S9(7).
+
+       PROCEDURE DIVISION.
+
+       0000-MAIN-START.
+           OPEN INPUT CALCIN
+           IF WS-CALCIN-STATUS NOT = '00'
+               DISPLAY "CALCBAT: impossible d'ouvrir CALCIN, statut "
+                   WS-CALCIN-STATUS
+               SET WS-EOF TO TRUE
+           ELSE
+               SET WS-CALCIN-OPEN TO TRUE
+               OPEN OUTPUT CALCOUT
+               IF WS-CALCOUT-STATUS NOT = '00'
+                   DISPLAY "CALCBAT: impossible d'ouvrir CALCOUT, "
+                       "statut " WS-CALCOUT-STATUS
+                   SET WS-EOF TO TRUE
+               ELSE
+                   SET WS-CALCOUT-OPEN TO TRUE
+                   READ CALCIN
+                       AT END SET WS-EOF TO TRUE
+                   END-READ
+               END-IF
+           END-IF
+
+           PERFORM UNTIL WS-EOF
+
+               MOVE CI-NUM1      TO WS-NUM1
+               MOVE CI-NUM2      TO WS-NUM2
+               MOVE CI-OPERATION TO WS-OPERATION
+               MOVE FUNCTION UPPER-CASE(WS-OPERATION) TO WS-OPERATION
+
+                 EVALUATE WS-OPERATION
+
+                   WHEN 'A'
+                     PERFORM ADDITION-PARAGRAPH
+
+                   WHEN 'S'
+                     PERFORM SUBTRACTION-PARAGRAPH
+
+                   WHEN 'M'
+                     PERFORM MULTIPLICATION-PARAGRAPH
+
+                   WHEN 'D'
+                     PERFORM DIV-PARAGRAPH
+
+                   WHEN 'R'
+                     IF WS-NUM2 = 0 THEN
+                       MOVE ZERO TO WS-RESULT
+                       MOVE "DIV0ERR  " TO CO-STATUS
+                     ELSE
+                       PERFORM MODULUS-PARAGRAPH
+                     END-IF
+
+                   WHEN 'P'
+                     PERFORM EXPONENT-PARAGRAPH
+
+                   WHEN '%'
+                     PERFORM PERCENT-PARAGRAPH
+
+                   WHEN OTHER
+                     MOVE ZERO TO WS-RESULT
+                     MOVE "INVALIDOP" TO CO-STATUS
+
+                 END-EVALUATE
+
+               MOVE WS-NUM1      TO CO-NUM1
+               MOVE WS-NUM2      TO CO-NUM2
+               MOVE WS-OPERATION TO CO-OPERATION
+               MOVE WS-RESULT    TO CO-RESULT
+               WRITE CALCOUT-RECORD
+
+               READ CALCIN
+                   AT END SET WS-EOF TO TRUE
+               END-READ
+
+           END-PERFORM
+
+           IF WS-CALCIN-OPEN
+               CLOSE CALCIN
+           END-IF
+           IF WS-CALCOUT-OPEN
+               CLOSE CALCOUT
+           END-IF.
+
+       0000-MAIN-STOP.
+           STOP RUN.
+
+
+      * Paragraphes des opérations mathématiques (identiques à CalcBas).
+      *    Une clause ON SIZE ERROR protège chaque calcul : en cas de
+      *    dépassement, CO-RESULT est mis à zéro et CO-STATUS signale
+      *    le rejet au lieu de rapporter une valeur tronquée.
+       ADDITION-PARAGRAPH.
+           ADD WS-NUM2 TO WS-NUM1 GIVING WS-RESULT
+               ON SIZE ERROR
+                   MOVE ZERO TO WS-RESULT
+                   MOVE "OVERFLOW " TO CO-STATUS
+               NOT ON SIZE ERROR
+                   MOVE "OK       " TO CO-STATUS
+           END-ADD.
+
+       SUBTRACTION-PARAGRAPH.
+           SUBTRACT WS-NUM2 FROM WS-NUM1 GIVING WS-RESULT
+               ON SIZE ERROR
+                   MOVE ZERO TO WS-RESULT
+                   MOVE "OVERFLOW " TO CO-STATUS
+               NOT ON SIZE ERROR
+                   MOVE "OK       " TO CO-STATUS
+           END-SUBTRACT.
+
+       MULTIPLICATION-PARAGRAPH.
+           MULTIPLY WS-NUM1 BY WS-NUM2 GIVING WS-RESULT
+               ON SIZE ERROR
+                   MOVE ZERO TO WS-RESULT
+                   MOVE "OVERFLOW " TO CO-STATUS
+               NOT ON SIZE ERROR
+                   MOVE "OK       " TO CO-STATUS
+           END-MULTIPLY.
+
+       DIV-PARAGRAPH.
+           IF WS-NUM2 = 0 THEN
+               MOVE ZERO TO WS-RESULT
+               MOVE "DIV0ERR  " TO CO-STATUS
+           ELSE
+               DIVIDE WS-NUM1 BY WS-NUM2 GIVING WS-RESULT
+                   ON SIZE ERROR
+                       MOVE ZERO TO WS-RESULT
+                       MOVE "OVERFLOW " TO CO-STATUS
+                   NOT ON SIZE ERROR
+                       MOVE "OK       " TO CO-STATUS
+               END-DIVIDE
+           END-IF.
+
+       MODULUS-PARAGRAPH.
+           DIVIDE WS-NUM1 BY WS-NUM2 GIVING WS-QUOTIENT
+               REMAINDER WS-RESULT
+               ON SIZE ERROR
+                   MOVE ZERO TO WS-RESULT
+                   MOVE "OVERFLOW " TO CO-STATUS
+               NOT ON SIZE ERROR
+                   MOVE "OK       " TO CO-STATUS
+           END-DIVIDE.
+
+       EXPONENT-PARAGRAPH.
+           COMPUTE WS-RESULT = WS-NUM1 ** WS-NUM2
+               ON SIZE ERROR
+                   MOVE ZERO TO WS-RESULT
+                   MOVE "OVERFLOW " TO CO-STATUS
+               NOT ON SIZE ERROR
+                   MOVE "OK       " TO CO-STATUS
+           END-COMPUTE.
+
+      *    WS-NUM1 est le pourcentage appliqué à WS-NUM2, comme dans
+      *    CalcBas (ex: NUM1=10, NUM2=250 -> résultat 25).
+       PERCENT-PARAGRAPH.
+           COMPUTE WS-RESULT = (WS-NUM1 * WS-NUM2) / 100
+               ON SIZE ERROR
+                   MOVE ZERO TO WS-RESULT
+                   MOVE "OVERFLOW " TO CO-STATUS
+               NOT ON SIZE ERROR
+                   MOVE "OK       " TO CO-STATUS
+           END-COMPUTE.
