@@ -0,0 +1,31 @@
+      *    *************************************************************
+      *    CALCREC - Mise en forme commune des champs de calcul.
+      *    Rassemble WS-VARIABLES (les deux opérandes et le résultat)
+      *    ainsi que la liste des opérations valides sous WS-OPERATION,
+      *    afin que CalcBas, CalcBat et tout futur programme de calcul
+      *    ou de reporting partagent exactement la même disposition.
+      *    *************************************************************
+
+      *    Variables pour les opérations.
+      *    Signées afin qu'une soustraction ou division dont le
+      *    résultat est négatif ne soit pas rapportée comme positive.
+      *    WS-NUM1/WS-NUM2 acceptent deux décimales afin de pouvoir
+      *    saisir des montants en centimes (ex: 12.50).
+       01 WS-VARIABLES.
+           05 WS-NUM1        PIC S9(5)V99.
+           05 WS-NUM2        PIC S9(5)V99.
+           05 WS-RESULT      PIC S9(5)V99.
+
+      *    Gestion de l'opération choisie par l'utilisateur.
+       01 WS-OPERATION      PIC X.
+
+      *    Définition des opérations valides.
+           88 EXIT-PROGRAM      VALUE 'E'.
+           88 ADDITION          VALUE 'A'.
+           88 SUBTRACTION       VALUE 'S'.
+           88 MULTIPLICATION    VALUE 'M'.
+           88 DIV               VALUE 'D'.
+           88 MODULUS           VALUE 'R'.
+           88 EXPONENT          VALUE 'P'.
+           88 PERCENT           VALUE '%'.
+           88 HISTORY           VALUE 'H'.
