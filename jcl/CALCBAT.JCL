@@ -0,0 +1,16 @@
+//CALCBAT  JOB (ACCTNO),'CALC BATCH RUN',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* RUNS CalcBat OVERNIGHT AGAINST THE DAY'S TICKET CORRECTIONS   *
+//* IN CALCIN. RESULTS ARE WRITTEN TO CALCOUT FOR THE MORNING     *
+//* RECONCILIATION RUN. NO OPERATOR INTERACTION REQUIRED.         *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=CALCBAT
+//STEPLIB  DD DSN=PROD.CALC.LOADLIB,DISP=SHR
+//CALCIN   DD DSN=PROD.CALC.TRANS.DAILY,DISP=SHR
+//CALCOUT  DD DSN=PROD.CALC.RESULTS.DAILY,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=34,BLKSIZE=0)
+//SYSOUT   DD SYSOUT=*
+//
